@@ -1,169 +1,972 @@
-      *Divisão de identificação do programa
-       identification division.
-       program-id. "pizzadesafio".
-       author. "Graziela Bartyra Bressanini Beckhauser".
-       installation. "PC".
-       date-written. 14/08/2020.
-       date-compiled. 15/08/2020.
-
-
-      *Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *Declaração de variáveis
-       data division.
-
-      *----Variaveis de arquivos
-       file section.
-
-
-      *----Variaveis de trabalho
-       working-storage section.
-
-       01 relatorio occurs 20.
-
-           05 nome                                 pic x(15).
-           05 filler                               pic x(03)
-              value " - ".
-           05 diametro                             pic 9(03).
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco                                pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco_cm2                            pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 delta_preco_cm2                      pic 9(03)v99.
-           05 diferenca_rel                        pic 9(03)v99.
-
-       77 ind                                      pic 9(02).
-       77 menu                                     pic x(01).
-       77 area_pizza                               pic 9(02).
-       77 raio                                     pic 9(03).
-       77 controle                                 pic X(02).
-       77 auxilio                                  pic 9(02).
-       77 pi                                       pic 9(03)v99
-                                                   value 3,14.
-
-      *----Variaveis para comunicação entre programas
-       linkage section.
-
-      *----Declaração de tela
-       screen section.
-
-      *Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      * Inicilizacao de variaveis, abertura de arquivos
-
-       inicializa section.
-
-           move   "S"       to     menu
-           move  "trocou"   to     controle
-           .
-       inicializa-exit.
-           exit.
-
-       processamento section.
-
-           move 0 to ind
-           perform until menu <> "S"
-               display erase
-               add 1 to ind
-               if ind > 20 then
-                  display "O limite é de 20 pizzas foi atingido"
-               else
-                   display "Informe o nome da pizza "
-                   accept nome(ind)
-                   display "Informe o diametro "
-                   accept diametro(ind)
-                   display "Informe o preco "
-                   accept preco(ind)
-                   perform calculo-preco-cm2
-               end-if
-
-                   perform ordena-tabela
-                   perform diferenca
-               display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
-           end-perform
-
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
-                   display relatorio(ind)
-           end-perform
-               .
-
-       processamento-exit.
-           exit.
-              .
-
-       calculo-preco-cm2 section.
-               compute raio = diametro(ind) / 2
-               compute area_pizza = (3,14 * (raio * raio))
-               compute preco_cm2 (ind) = preco(ind) / area_pizza
-               display preco_cm2(ind)
-             .
-
-       calculo-preco-cm2-exit.
-           exit.
-
-       ordena-tabela section.
-
-          move 'trocou'    to controle
-          perform until controle <> 'trocou'
-          move 1 to ind
-          move 'nTrocou'  to controle
-               perform until ind = 20
-                   or nome(ind + 1) = space
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
-                        move preco_cm2(ind + 1) to auxilio
-                        move preco_cm2(ind)   to preco_cm2(ind + 1)
-                        move auxilio          to preco_cm2(ind)
-                        move 'trocou'         to controle
-                   end-if
-              add 1 to ind
-              end-perform
-           end-perform
-           .
-
-       orderna-tabela-exit.
-           exit.
-
-       diferenca section .
-
-           move 1 to ind
-           perform until ind = 20
-           or nome(ind + 1) = space
-           compute delta_preco_cm2(ind) =   preco_cm2(ind + 1) -
-                                            preco_cm2(ind)
-
-           compute diferenca_rel(ind + 1) = (delta_preco_cm2(ind) * 100)
-                                           / preco_cm2(ind)
-           add 1 to ind
-           end-perform
-            .
-
-       diferenca-exit.
-           exit.
-
-       finaliza section.
-           Stop run.
-
-       finaliza-exit.
-           exit.
-
-
-
+      *Divisão de identificação do programa
+       identification division.
+       program-id. "pizzadesafio".
+       author. "Graziela Bartyra Bressanini Beckhauser".
+       installation. "PC".
+       date-written. 14/08/2020.
+       date-compiled. 15/08/2020.
+
+      *-----------------------------------------------------------
+      * Historico de alteracoes
+      * 09/08/2026 GBB - inclusao do arquivo mestre price-master
+      *                  para manter o catalogo de pizzas entre
+      *                  execucoes (inicializa carrega, finaliza
+      *                  regrava).
+      * 09/08/2026 GBB - carga em lote via arquivo de transacoes
+      *                  pizza-trans e limite da tabela elevado
+      *                  para acompanhar o volume das planilhas
+      *                  de fornecedor.
+      * 09/08/2026 GBB - relatorio impresso em report-file com
+      *                  cabecalho, data e quebra de pagina, no
+      *                  lugar de depender apenas do display.
+      * 09/08/2026 GBB - validacao de diametro e preco antes do
+      *                  calculo-preco-cm2, com relatorio de
+      *                  pendencias (error-file) para as linhas
+      *                  rejeitadas.
+      * 09/08/2026 GBB - historico de preco por cm2 gravado a
+      *                  cada execucao em price-history, com
+      *                  opcao de consulta da tendencia por nome.
+      * 09/08/2026 GBB - sub-relatorio agrupando os tamanhos de
+      *                  um mesmo sabor, apontando o melhor
+      *                  tamanho (menor preco por cm2) de cada um.
+      * 09/08/2026 GBB - limite da tabela relatorio passa a ser
+      *                  lido do registro de controle (arquivo
+      *                  LIMITCFG) em vez de fixo em 100.
+      * 09/08/2026 GBB - exportacao do relatorio em csv-file para
+      *                  importar na planilha de negociacao.
+      * 09/08/2026 GBB - checkpoint da digitacao (checkpoint-ctrl
+      *                  e checkpoint-det) gravado apos cada
+      *                  calculo-preco-cm2, com retomada da sessao
+      *                  em inicializa quando houver sessao
+      *                  interrompida.
+      * 09/08/2026 GBB - opcao de manutencao ('C') no menu de
+      *                  cadastro, para corrigir ou excluir uma
+      *                  pizza ja digitada antes de ordena-tabela
+      *                  e diferenca rodarem no conjunto final.
+      *-----------------------------------------------------------
+
+      *Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select price-master
+               assign to "PRICEMST"
+               organization is indexed
+               access mode is dynamic
+               record key is pm_chave
+               file status is fs_price_master.
+
+           select pizza-trans
+               assign to "PIZZATRN"
+               organization is line sequential
+               file status is fs_pizza_trans.
+
+           select report-file
+               assign to "PIZZAREL"
+               organization is line sequential
+               file status is fs_report_file.
+
+           select error-file
+               assign to "ERRORRPT"
+               organization is line sequential
+               file status is fs_error_file.
+
+           select price-history
+               assign to "PRICEHST"
+               organization is line sequential
+               file status is fs_price_history.
+
+           select controle-execucao
+               assign to "LIMITCFG"
+               organization is line sequential
+               file status is fs_controle_exec.
+
+           select csv-file
+               assign to "PIZZACSV"
+               organization is line sequential
+               file status is fs_csv_file.
+
+           select checkpoint-ctrl
+               assign to "CHECKCTL"
+               organization is line sequential
+               file status is fs_checkpoint_ctrl.
+
+           select checkpoint-det
+               assign to "CHECKDET"
+               organization is indexed
+               access mode is dynamic
+               record key is chk_ind
+               file status is fs_checkpoint_det.
+
+       i-o-control.
+
+      *Declaração de variáveis
+       data division.
+
+      *----Variaveis de arquivos
+       file section.
+
+       fd price-master.
+       01 registro-master.
+           05 pm_chave.
+               10 pm_nome                          pic x(15).
+               10 pm_diametro                      pic 9(03).
+           05 pm_preco                             pic 9(03)v99.
+
+       fd pizza-trans.
+       01 registro-trans.
+           05 trans_nome                           pic x(15).
+           05 trans_diametro                       pic 9(03).
+           05 trans_preco                          pic 9(03)v99.
+
+       fd report-file.
+       01 linha_relatorio                          pic x(100).
+
+       fd error-file.
+       01 linha_erro                               pic x(100).
+
+       fd price-history.
+       01 registro-historico.
+           05 hist_nome                            pic x(15).
+           05 hist_diametro                        pic 9(03).
+           05 hist_data                            pic 9(08).
+           05 hist_preco_cm2                       pic 9(03)v99.
+
+       fd controle-execucao.
+       01 registro-controle.
+           05 cfg_limite_pizzas                    pic 9(03).
+
+       fd csv-file.
+       01 linha_csv                                pic x(100).
+
+       fd checkpoint-ctrl.
+       01 registro-checkpoint-ctrl.
+           05 chk_status                           pic x(01).
+           05 chk_qtde                             pic 9(03).
+
+       fd checkpoint-det.
+       01 registro-checkpoint-det.
+           05 chk_ind                              pic 9(03).
+           05 chk_nome                             pic x(15).
+           05 chk_diametro                         pic 9(03).
+           05 chk_preco                            pic 9(03)v99.
+
+
+      *----Variaveis de trabalho
+       working-storage section.
+
+       77 limite_pizzas                            pic 9(03)
+                                                   value 100.
+
+       01 relatorio occurs 1 to 100 times
+                    depending on limite_pizzas.
+
+           05 nome                                 pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro                             pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco                                pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco_cm2                            pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 delta_preco_cm2                      pic 9(03)v99.
+           05 diferenca_rel                        pic 9(03)v99.
+
+       01 relatorio_aux.
+           05 nome_aux                             pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro_aux                         pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco_aux                            pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco_cm2_aux                        pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 delta_preco_cm2_aux                  pic 9(03)v99.
+           05 diferenca_rel_aux                    pic 9(03)v99.
+
+       77 ind                                      pic 9(03).
+       77 opcao                                    pic x(01).
+       77 opcao_lote                               pic x(01).
+       77 fs_pizza_trans                           pic x(02).
+       77 area_pizza                               pic 9(04).
+       77 raio                                     pic 9(03).
+       77 controle                                 pic X(02).
+       77 pi                                       pic 9(03)v99
+                                                   value 3,14.
+
+       77 fs_price_master                          pic x(02).
+       77 qtde_carregada                           pic 9(03)
+                                                   value 0.
+
+       77 fs_report_file                           pic x(02).
+       77 fs_error_file                            pic x(02).
+       77 entrada_valida                           pic x(01).
+       77 diametro_maximo                          pic 9(03)
+                                                   value 100.
+
+       77 fs_price_history                         pic x(02).
+       77 opcao_historico                          pic x(01).
+       77 hist_nome_consulta                       pic x(15).
+       77 hist_diametro_consulta                   pic 9(03).
+       77 hist_data_ed                             pic x(10).
+
+       77 ind2                                     pic 9(03).
+       77 melhor_ind                                pic 9(03).
+       77 nome_ja_processado                       pic x(01).
+       77 fs_controle_exec                         pic x(02).
+       77 fs_csv_file                              pic x(02).
+       77 fs_checkpoint_ctrl                       pic x(02).
+       77 fs_checkpoint_det                        pic x(02).
+       77 ind_inicial                              pic 9(03)
+                                                   value 0.
+       77 opcao_retomar                            pic x(01).
+       77 ind_manutencao                           pic 9(03).
+       77 ind_salvo                                pic 9(03).
+       77 ind_antigo                               pic 9(03).
+       77 opcao_manutencao                         pic x(01).
+       77 diferenca_det_csv                        pic zz9,99.
+       01 linha_titulo_sabor.
+           05 filler                               pic x(40)
+              value "MELHOR TAMANHO POR SABOR".
+       01 linha_titulos_sabor.
+           05 filler                               pic x(15)
+              value "NOME".
+           05 filler                               pic x(10)
+              value "DIAMETRO".
+           05 filler                               pic x(09)
+              value "PRECO".
+           05 filler                               pic x(12)
+              value "PRECO/CM2".
+       01 linha_detalhe_sabor.
+           05 nome_det_sabor                       pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro_det_sabor                   pic zz9.
+           05 filler                               pic x(06)
+              value space.
+           05 preco_det_sabor                      pic zz9,99.
+           05 filler                               pic x(05)
+              value space.
+           05 preco_cm2_det_sabor                  pic zz9,99.
+       77 linhas_pagina                            pic 9(02)
+                                                   value 0.
+       77 pagina_rel                               pic 9(03)
+                                                   value 0.
+       77 data_exec                                pic 9(08).
+       77 data_exec_ed                             pic x(10).
+       01 linha_cabecalho_1.
+           05 filler                               pic x(18)
+              value "PIZZADESAFIO LTDA.".
+           05 filler                               pic x(12)
+              value " - Pagina: ".
+           05 pagina_rel_ed                        pic zz9.
+       01 linha_cabecalho_2.
+           05 filler                               pic x(26)
+              value "Relatorio de preco por cm2".
+           05 filler                               pic x(08)
+              value " - Data:".
+           05 filler                               pic x(01)
+              value space.
+           05 data_cab_ed                          pic x(10).
+       01 linha_titulos.
+           05 filler                               pic x(15)
+              value "NOME".
+           05 filler                               pic x(10)
+              value "DIAMETRO".
+           05 filler                               pic x(09)
+              value "PRECO".
+           05 filler                               pic x(12)
+              value "PRECO/CM2".
+           05 filler                               pic x(15)
+              value "DELTA_PRECO_CM2".
+       01 linha_erro_det.
+           05 erro_nome                            pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 erro_motivo                          pic x(40).
+
+       01 linha_detalhe.
+           05 nome_det                              pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro_det                          pic zz9.
+           05 filler                               pic x(06)
+              value space.
+           05 preco_det                             pic zz9,99.
+           05 filler                               pic x(05)
+              value space.
+           05 preco_cm2_det                         pic zz9,99.
+           05 filler                               pic x(05)
+              value space.
+           05 delta_det                             pic zz9,99.
+
+      *----Variaveis para comunicação entre programas
+       linkage section.
+
+      *----Declaração de tela
+       screen section.
+
+      *Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      * Inicilizacao de variaveis, abertura de arquivos
+
+       inicializa section.
+
+           move   "S"       to     opcao
+           move  "trocou"   to     controle
+           move   0         to     qtde_carregada
+
+           accept data_exec from date yyyymmdd
+           string data_exec(7:2) "/" data_exec(5:2) "/" data_exec(1:4)
+               into data_exec_ed
+
+           open input controle-execucao
+           if fs_controle_exec = "00"
+               read controle-execucao next record
+                   not at end
+                       if cfg_limite_pizzas > 0
+                          and cfg_limite_pizzas not > 100
+                           move cfg_limite_pizzas to limite_pizzas
+                       end-if
+               end-read
+               close controle-execucao
+           end-if
+
+           open output error-file
+
+           open i-o price-master
+           if fs_price_master = "35"
+               open output price-master
+               close price-master
+               open i-o price-master
+           end-if
+
+           move low-values to pm_chave
+           start price-master key is not less than pm_chave
+               invalid key move "10" to fs_price_master
+           end-start
+
+           perform until fs_price_master = "10"
+                                      or qtde_carregada = limite_pizzas
+               read price-master next record
+                   at end
+                       move "10" to fs_price_master
+                   not at end
+                       add 1 to qtde_carregada
+                       move pm_nome     to nome(qtde_carregada)
+                       move pm_diametro to diametro(qtde_carregada)
+                       move pm_preco    to preco(qtde_carregada)
+                       move qtde_carregada to ind
+                       perform calculo-preco-cm2
+               end-read
+           end-perform
+
+           move qtde_carregada to ind_inicial
+
+           move "C" to chk_status
+           move 0   to chk_qtde
+           open input checkpoint-ctrl
+           if fs_checkpoint_ctrl = "00"
+               read checkpoint-ctrl next record
+                   at end
+                       continue
+               end-read
+               close checkpoint-ctrl
+           end-if
+
+           if chk_status = "E" and chk_qtde > qtde_carregada
+               display "Sessão anterior incompleta encontrada ("
+                       chk_qtde " pizzas). Deseja retomar a partir"
+                       " daí? ('S'/'N')"
+               accept opcao_retomar
+               if opcao_retomar = "S" or opcao_retomar = "s"
+                   open input checkpoint-det
+                   move qtde_carregada to ind
+                   add 1 to ind
+                   perform until ind > chk_qtde
+                       move ind to chk_ind
+                       read checkpoint-det
+                           invalid key
+                               display "Checkpoint: registro "
+                                       chk_ind " não encontrado"
+                           not invalid key
+                               move chk_nome     to nome(ind)
+                               move chk_diametro to diametro(ind)
+                               move chk_preco    to preco(ind)
+                               perform calculo-preco-cm2
+                       end-read
+                       add 1 to ind
+                   end-perform
+                   close checkpoint-det
+                   move chk_qtde to ind_inicial
+               else
+                   move "C" to chk_status
+                   move 0   to chk_qtde
+                   open output checkpoint-ctrl
+                   write registro-checkpoint-ctrl
+                   close checkpoint-ctrl
+               end-if
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+       processamento section.
+
+           move ind_inicial to ind
+
+           display "Deseja carregar pizzas em lote a partir do "
+                   "arquivo de transações? ('S'/'N')"
+           accept opcao_lote
+           if opcao_lote = "S" or opcao_lote = "s"
+               perform carga-lote
+           end-if
+
+           display "Deseja consultar o histórico de preco de uma "
+                   "pizza? ('S'/'N')"
+           accept opcao_historico
+           if opcao_historico = "S" or opcao_historico = "s"
+               perform consulta-historico
+           end-if
+
+           display "deseja cadastrar mais uma pizza, corrigir "
+                   "ou excluir, ou finalizar? ('S'/'C'/'N')"
+           accept opcao
+
+           perform until opcao = "N" or opcao = "n"
+               if opcao = "C" or opcao = "c"
+                   perform manutencao-registro
+               else
+                   display erase
+                   add 1 to ind
+                   if ind > limite_pizzas then
+                      display "O limite é de " limite_pizzas
+                              " pizzas foi atingido"
+                      subtract 1 from ind
+                   else
+                       move "N" to entrada_valida
+                       perform until entrada_valida = "S"
+                           display "Informe o nome da pizza "
+                           accept nome(ind)
+                           display "Informe o diametro "
+                           accept diametro(ind)
+                           display "Informe o preco "
+                           accept preco(ind)
+                           perform valida-entrada
+                       end-perform
+                       perform calculo-preco-cm2
+                       perform grava-checkpoint
+                   end-if
+               end-if
+
+               perform ordena-tabela
+               perform diferenca
+
+               display "deseja cadastrar mais uma pizza, corrigir "
+                       "ou excluir, ou finalizar? ('S'/'C'/'N')"
+               accept opcao
+           end-perform
+
+           perform ordena-tabela
+           perform diferenca
+
+           perform imprime-relatorio
+               .
+
+       processamento-exit.
+           exit.
+              .
+
+       imprime-relatorio section.
+
+           open output report-file
+           move 0 to linhas_pagina
+           move 0 to pagina_rel
+
+           perform varying ind from 1 by 1 until ind > limite_pizzas
+                                              or nome(ind) = space
+               if linhas_pagina = 0
+                   perform imprime-cabecalho
+               end-if
+
+               move nome(ind)             to nome_det
+               move diametro(ind)         to diametro_det
+               move preco(ind)            to preco_det
+               move preco_cm2(ind)        to preco_cm2_det
+               move delta_preco_cm2(ind)  to delta_det
+               write linha_relatorio from linha_detalhe
+
+               display relatorio(ind)
+
+               add 1 to linhas_pagina
+               if linhas_pagina = 20
+                   move 0 to linhas_pagina
+               end-if
+           end-perform
+
+           perform relatorio-por-sabor
+
+           close report-file
+
+           perform exporta-csv
+           .
+
+       imprime-relatorio-exit.
+           exit.
+
+       exporta-csv section.
+
+           open output csv-file
+
+           move spaces to linha_csv
+           string "NOME;DIAMETRO;PRECO;PRECO_CM2;DIFERENCA_REL"
+               delimited by size into linha_csv
+           write linha_csv
+
+           perform varying ind from 1 by 1 until ind > limite_pizzas
+                                              or nome(ind) = space
+               move diametro(ind)      to diametro_det
+               move preco(ind)         to preco_det
+               move preco_cm2(ind)     to preco_cm2_det
+               move diferenca_rel(ind) to diferenca_det_csv
+
+               move spaces to linha_csv
+               string nome(ind)         delimited by size
+                      ";"               delimited by size
+                      diametro_det      delimited by size
+                      ";"               delimited by size
+                      preco_det         delimited by size
+                      ";"               delimited by size
+                      preco_cm2_det     delimited by size
+                      ";"               delimited by size
+                      diferenca_det_csv delimited by size
+                   into linha_csv
+               write linha_csv
+           end-perform
+
+           close csv-file
+           .
+
+       exporta-csv-exit.
+           exit.
+
+       relatorio-por-sabor section.
+
+           move spaces to linha_relatorio
+           write linha_relatorio
+           write linha_relatorio from linha_titulo_sabor
+           write linha_relatorio from linha_titulos_sabor
+
+           perform varying ind from 1 by 1 until ind > limite_pizzas
+                                              or nome(ind) = space
+
+               move "S" to nome_ja_processado
+               perform varying ind2 from 1 by 1 until ind2 = ind
+                   if nome(ind2) = nome(ind)
+                       move "N" to nome_ja_processado
+                   end-if
+               end-perform
+
+               if nome_ja_processado = "S"
+                   move ind to melhor_ind
+                   perform varying ind2 from ind by 1
+                           until ind2 > limite_pizzas
+                              or nome(ind2) = space
+                       if nome(ind2) = nome(ind)
+                          and preco_cm2(ind2) < preco_cm2(melhor_ind)
+                           move ind2 to melhor_ind
+                       end-if
+                   end-perform
+
+                   move nome(melhor_ind)      to nome_det_sabor
+                   move diametro(melhor_ind)  to diametro_det_sabor
+                   move preco(melhor_ind)     to preco_det_sabor
+                   move preco_cm2(melhor_ind) to preco_cm2_det_sabor
+                   write linha_relatorio from linha_detalhe_sabor
+               end-if
+           end-perform
+           .
+
+       relatorio-por-sabor-exit.
+           exit.
+
+       imprime-cabecalho section.
+
+           add 1 to pagina_rel
+           move pagina_rel     to pagina_rel_ed
+           move data_exec_ed   to data_cab_ed
+
+           write linha_relatorio from linha_cabecalho_1
+           write linha_relatorio from linha_cabecalho_2
+           move spaces to linha_relatorio
+           write linha_relatorio
+           write linha_relatorio from linha_titulos
+
+           move 0 to linhas_pagina
+           .
+
+       imprime-cabecalho-exit.
+           exit.
+
+       carga-lote section.
+
+           open input pizza-trans
+           if fs_pizza_trans = "00"
+               perform until fs_pizza_trans = "10"
+                   read pizza-trans next record
+                       at end
+                           move "10" to fs_pizza_trans
+                       not at end
+                           add 1 to ind
+                           if ind > limite_pizzas
+                               display "O limite é de " limite_pizzas
+                                       " pizzas foi atingido no lote"
+                               subtract 1 from ind
+                               move "10" to fs_pizza_trans
+                           else
+                               move trans_nome     to nome(ind)
+                               move trans_diametro to diametro(ind)
+                               move trans_preco    to preco(ind)
+                               perform valida-entrada
+                               if entrada_valida = "S"
+                                   perform calculo-preco-cm2
+                                   perform grava-checkpoint
+                               else
+                                   subtract 1 from ind
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close pizza-trans
+           else
+               display "Arquivo de transações não encontrado"
+           end-if
+           .
+
+       carga-lote-exit.
+           exit.
+
+       consulta-historico section.
+
+           display "Informe o nome da pizza a consultar "
+           accept hist_nome_consulta
+           display "Informe o diametro dessa pizza "
+           accept hist_diametro_consulta
+
+           open input price-history
+           if fs_price_history = "00"
+               display "Histórico de " hist_nome_consulta " - "
+                       hist_diametro_consulta
+               perform until fs_price_history = "10"
+                   read price-history next record
+                       at end
+                           move "10" to fs_price_history
+                       not at end
+                           if hist_nome     = hist_nome_consulta
+                              and hist_diametro = hist_diametro_consulta
+                               string hist_data(7:2) "/"
+                                      hist_data(5:2) "/"
+                                      hist_data(1:4)
+                                   into hist_data_ed
+                               display hist_data_ed " - " hist_preco_cm2
+                           end-if
+                   end-read
+               end-perform
+               close price-history
+           else
+               display "Ainda não há histórico registrado"
+           end-if
+           .
+
+       consulta-historico-exit.
+           exit.
+
+       valida-entrada section.
+
+           move "S" to entrada_valida
+
+           if diametro(ind) = 0 or diametro(ind) > diametro_maximo
+               move "N"               to entrada_valida
+               move nome(ind)         to erro_nome
+               move "diametro invalido (zero ou acima do limite)"
+                                      to erro_motivo
+               write linha_erro from linha_erro_det
+               display "Diametro invalido, informe novamente"
+           end-if
+
+           if preco(ind) is not numeric or preco(ind) = 0
+               move "N"               to entrada_valida
+               move nome(ind)         to erro_nome
+               move "preco invalido (nao numerico ou zero)"
+                                      to erro_motivo
+               write linha_erro from linha_erro_det
+               display "Preco invalido, informe novamente"
+           end-if
+           .
+
+       valida-entrada-exit.
+           exit.
+
+       manutencao-registro section.
+
+           display "Pizzas cadastradas:"
+           perform varying ind2 from 1 by 1 until ind2 > limite_pizzas
+                                              or nome(ind2) = space
+               display ind2 " - " nome(ind2) " - " diametro(ind2)
+                       " - " preco(ind2)
+           end-perform
+
+           display "Informe o número da pizza a corrigir/excluir "
+                   "(0 para cancelar)"
+           accept ind_manutencao
+
+           if ind_manutencao > 0 and ind_manutencao not > ind
+              and nome(ind_manutencao) not = space
+
+               display "Nome atual: "     nome(ind_manutencao)
+               display "Diametro atual: " diametro(ind_manutencao)
+               display "Preco atual: "    preco(ind_manutencao)
+               display "Deseja (A)lterar ou (E)xcluir este "
+                       "registro?"
+               accept opcao_manutencao
+
+               if opcao_manutencao = "A" or opcao_manutencao = "a"
+                   move ind            to ind_salvo
+                   move ind_manutencao to ind
+                   move "N" to entrada_valida
+                   perform until entrada_valida = "S"
+                       display "Informe o nome da pizza "
+                       accept nome(ind)
+                       display "Informe o diametro "
+                       accept diametro(ind)
+                       display "Informe o preco "
+                       accept preco(ind)
+                       perform valida-entrada
+                   end-perform
+                   perform calculo-preco-cm2
+                   perform grava-checkpoint-det
+
+                   move ind_salvo to ind
+                   move "E"  to chk_status
+                   move ind  to chk_qtde
+                   open output checkpoint-ctrl
+                   write registro-checkpoint-ctrl
+                   close checkpoint-ctrl
+               else
+                   if opcao_manutencao = "E" or opcao_manutencao = "e"
+                       perform remove-registro
+                       move "E"  to chk_status
+                       move ind  to chk_qtde
+                       open output checkpoint-ctrl
+                       write registro-checkpoint-ctrl
+                       close checkpoint-ctrl
+                   end-if
+               end-if
+           else
+               display "Operação cancelada"
+           end-if
+           .
+
+       manutencao-registro-exit.
+           exit.
+
+       remove-registro section.
+
+           move nome(ind_manutencao)     to pm_nome
+           move diametro(ind_manutencao) to pm_diametro
+           delete price-master record
+               invalid key
+                   continue
+           end-delete
+
+           move ind to ind_antigo
+
+           perform varying ind2 from ind_manutencao by 1
+                   until ind2 not < ind
+               move relatorio(ind2 + 1) to relatorio(ind2)
+           end-perform
+
+           move spaces to nome(ind)
+           move 0      to diametro(ind)
+           move 0      to preco(ind)
+           move 0      to preco_cm2(ind)
+           subtract 1 from ind
+
+           open i-o checkpoint-det
+           if fs_checkpoint_det = "35"
+               open output checkpoint-det
+               close checkpoint-det
+               open i-o checkpoint-det
+           end-if
+
+           perform varying ind2 from ind_manutencao by 1
+                   until ind2 > ind
+               move ind2           to chk_ind
+               move nome(ind2)      to chk_nome
+               move diametro(ind2) to chk_diametro
+               move preco(ind2)    to chk_preco
+               rewrite registro-checkpoint-det
+                   invalid key
+                       write registro-checkpoint-det
+               end-rewrite
+           end-perform
+
+           move ind_antigo to chk_ind
+           delete checkpoint-det record
+               invalid key
+                   continue
+           end-delete
+
+           close checkpoint-det
+           .
+
+       remove-registro-exit.
+           exit.
+
+       calculo-preco-cm2 section.
+               compute raio = diametro(ind) / 2
+               compute area_pizza = (3,14 * (raio * raio))
+               compute preco_cm2 (ind) = preco(ind) / area_pizza
+               display preco_cm2(ind)
+             .
+
+       calculo-preco-cm2-exit.
+           exit.
+
+       grava-checkpoint section.
+
+           move "E"  to chk_status
+           move ind  to chk_qtde
+           open output checkpoint-ctrl
+           write registro-checkpoint-ctrl
+           close checkpoint-ctrl
+
+           perform grava-checkpoint-det
+           .
+
+       grava-checkpoint-exit.
+           exit.
+
+       grava-checkpoint-det section.
+
+           open i-o checkpoint-det
+           if fs_checkpoint_det = "35"
+               open output checkpoint-det
+               close checkpoint-det
+               open i-o checkpoint-det
+           end-if
+
+           move ind            to chk_ind
+           move nome(ind)      to chk_nome
+           move diametro(ind)  to chk_diametro
+           move preco(ind)     to chk_preco
+           write registro-checkpoint-det
+               invalid key
+                   rewrite registro-checkpoint-det
+           end-write
+           close checkpoint-det
+           .
+
+       grava-checkpoint-det-exit.
+           exit.
+
+       ordena-tabela section.
+
+          move 'trocou'    to controle
+          perform until controle <> 'trocou'
+          move 1 to ind
+          move 'nTrocou'  to controle
+               perform until ind = limite_pizzas
+                   or nome(ind + 1) = space
+                   if preco_cm2(ind) > preco_cm2(ind + 1) then
+                        move relatorio(ind + 1) to relatorio_aux
+                        move relatorio(ind)     to relatorio(ind + 1)
+                        move relatorio_aux      to relatorio(ind)
+                        move 'trocou'         to controle
+                   end-if
+              add 1 to ind
+              end-perform
+           end-perform
+           .
+
+       orderna-tabela-exit.
+           exit.
+
+       diferenca section .
+
+           move 1 to ind
+           perform until ind = limite_pizzas
+           or nome(ind + 1) = space
+           compute delta_preco_cm2(ind) =   preco_cm2(ind + 1) -
+                                            preco_cm2(ind)
+
+           compute diferenca_rel(ind + 1) = (delta_preco_cm2(ind) * 100)
+                                           / preco_cm2(ind)
+           add 1 to ind
+           end-perform
+            .
+
+       diferenca-exit.
+           exit.
+
+       finaliza section.
+
+           open extend price-history
+           if fs_price_history = "35"
+               open output price-history
+           end-if
+
+           perform varying ind from 1 by 1 until ind > limite_pizzas
+                                              or nome(ind) = space
+               move nome(ind)     to pm_nome
+               move diametro(ind) to pm_diametro
+               move preco(ind)    to pm_preco
+               write registro-master
+                   invalid key
+                       rewrite registro-master
+                           invalid key
+                               display "erro ao gravar " nome(ind)
+                                       " no price-master"
+                       end-rewrite
+               end-write
+
+               move nome(ind)         to hist_nome
+               move diametro(ind)     to hist_diametro
+               move data_exec         to hist_data
+               move preco_cm2(ind)    to hist_preco_cm2
+               write registro-historico
+           end-perform
+
+           close price-master
+           close error-file
+           close price-history
+
+           move "C" to chk_status
+           move 0   to chk_qtde
+           open output checkpoint-ctrl
+           write registro-checkpoint-ctrl
+           close checkpoint-ctrl
+
+           Stop run.
+
+       finaliza-exit.
+           exit.
+
